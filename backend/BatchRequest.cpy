@@ -0,0 +1,5 @@
+01  batch-request-record.
+    05  br-command          pic x(06).
+    05  br-name             pic x(100).
+    05  br-email            pic x(100).
+    05  br-new-email        pic x(100).
