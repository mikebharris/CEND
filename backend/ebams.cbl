@@ -1,22 +1,578 @@
 identification division.
 program-id. eBAMS.
 
+environment division.
+    input-output section.
+    file-control.
+        select member-master assign to "MEMBERMS"
+            organization indexed
+            access mode dynamic
+            record key mm-email
+            file status member-file-status.
+
+        select audit-log assign to "AUDITLOG"
+            organization line sequential
+            file status audit-file-status.
+
+        select batch-input assign to batch-input-file-name
+            organization line sequential
+            file status batch-input-status.
+
+        select checkpoint-file assign to checkpoint-file-name
+            organization line sequential
+            file status checkpoint-file-status.
+
 data division.
+    file section.
+    fd  member-master.
+        copy MemberRecord.
+
+    fd  audit-log.
+        copy AuditRecord.
+
+    fd  batch-input.
+        copy BatchRequest.
+
+    fd  checkpoint-file.
+        01 checkpoint-record pic 9(08).
+
     working-storage section.
-        01 command pic x(4) value spaces.
+        copy HTTPRequestMethods.
+        copy HTTPResponse.
+
+        01 command pic x(6) value spaces.
         01 name pic x(100) value spaces.
         01 email pic x(100) value spaces.
+        01 new-email pic x(100) value spaces.
+        01 hold-date-added pic 9(08) value zero.
+
+        01 member-file-status pic x(02) value spaces.
+            88 member-file-ok value "00".
+            88 member-file-not-found value "23".
+
+        01 audit-file-status pic x(02) value spaces.
+            88 audit-file-ok value "00".
+
+        01 email-is-valid pic x(01) value spaces.
+            88 email-is-ok value "Y".
+        01 email-validation-reason pic x(50) value spaces.
+
+        01 batch-input-file-name pic x(100) value spaces.
+        01 checkpoint-file-name pic x(100) value spaces.
+
+        01 batch-input-status pic x(02) value spaces.
+            88 batch-file-ok value "00".
+        01 checkpoint-file-status pic x(02) value spaces.
+            88 checkpoint-file-ok value "00".
+
+        01 batch-record-number pic 9(08) value zero.
+        01 checkpoint-record-number pic 9(08) value zero.
+        01 batch-processed-count pic 9(08) value zero.
+        01 batch-failure-count pic 9(08) value zero.
+
+        01 batch-end-of-file-switch pic x(01) value "N".
+            88 batch-end-of-file value "Y".
+
+        01 member-browse-eof-switch pic x(01) value "N".
+            88 member-browse-eof value "Y".
+
+        01 search-name-upper pic x(100) value spaces.
+        01 candidate-name-upper pic x(100) value spaces.
+        01 find-match-count pic 9(05) value zero.
+
+        01 name-search-position pic 9(03) value zero.
+        01 candidate-length pic 9(03) value zero.
+        01 search-length pic 9(03) value zero.
+
+        01 substring-match-switch pic x(01) value "N".
+            88 substring-match-found value "Y".
 
 procedure division.
     accept command from argument-value
-    accept name from argument-value
-    accept email from argument-value
+
+    if command = "batch"
+        accept batch-input-file-name from argument-value
+        accept checkpoint-file-name from argument-value
+        perform process-batch
+    else
+        accept name from argument-value
+        accept email from argument-value
+        if command = http-method-put
+            accept new-email from argument-value
+        end-if
+        perform process-single-request
+    end-if
+
+    stop run
+.
+
+process-single-request.
+    perform open-member-file
+    perform open-audit-log
+
     evaluate command
-        when "post"
+        when http-method-post
+            perform process-post
+        when http-method-get
+            perform process-get
+        when http-method-put
+            perform process-put
+        when http-method-delete
+            perform process-delete
+        when http-method-find
+            perform process-find
+    end-evaluate
+
+    perform close-audit-log
+    perform close-member-file
+    perform report-response
+.
+
+report-response.
+    display "Status: " http-status-code " " function trim(http-status-text)
+    if http-status-code < 400
+        move 0 to return-code
+    else
+        move http-status-code to return-code
+    end-if
+.
+
+open-member-file.
+    open i-o member-master
+    if not member-file-ok
+        open output member-master
+        close member-master
+        open i-o member-master
+    end-if
+.
+
+close-member-file.
+    close member-master
+.
+
+open-audit-log.
+    open extend audit-log
+    if not audit-file-ok
+        open output audit-log
+        close audit-log
+        open extend audit-log
+    end-if
+.
+
+close-audit-log.
+    close audit-log
+.
+
+write-audit-entry.
+    move function current-date(1:14) to au-timestamp
+    move command to au-command
+    move email to au-email
+    move mm-name to au-after-name
+    move mm-email to au-after-email
+    move mm-date-added to au-after-date-added
+    move mm-date-amended to au-after-date-amended
+    move mm-status to au-after-status
+    write audit-record
+.
+
+process-post.
+    call "EMAILVALIDATE" using email email-is-valid email-validation-reason
+    if not email-is-ok
+        display "Rejected: " function trim(email-validation-reason)
+        move 400 to http-status-code
+        move "Bad Request" to http-status-text
+    else
+        move email to mm-email
+        read member-master
+            invalid key
+                perform add-new-member
+            not invalid key
+                if mm-status-active
+                    display "Rejected: member already exists with email " function trim(email)
+                    move 409 to http-status-code
+                    move "Conflict" to http-status-text
+                else
+                    perform reactivate-member
+                end-if
+        end-read
+    end-if
+.
+
+reactivate-member.
+    move mm-name to au-before-name
+    move mm-email to au-before-email
+    move mm-date-added to au-before-date-added
+    move mm-date-amended to au-before-date-amended
+    move mm-status to au-before-status
+
+    move name to mm-name
+    move function current-date(1:8) to mm-date-amended
+    set mm-status-active to true
+
+    rewrite member-record
+        invalid key
+            display "Unable to reactivate member with email " function trim(email)
+            move 500 to http-status-code
+            move "Internal Server Error" to http-status-text
+        not invalid key
+            display "I would reactivate a name of " name " and email of " email
+            perform write-audit-entry
+            move 201 to http-status-code
+            move "Created" to http-status-text
+    end-rewrite
+.
+
+add-new-member.
+    move spaces to au-before-name au-before-email
+    move zero to au-before-date-added au-before-date-amended
+    move space to au-before-status
+
+    move email to mm-email
+    move name to mm-name
+    move function current-date(1:8) to mm-date-added
+    move zeros to mm-date-amended
+    set mm-status-active to true
+
+    write member-record
+        invalid key
+            display "Unable to add member with email " function trim(email)
+            move 500 to http-status-code
+            move "Internal Server Error" to http-status-text
+        not invalid key
             display "I would add a name of " name " and email of " email
-        when "get"
-            display "Hello " function trim(name)
+            perform write-audit-entry
+            move 201 to http-status-code
+            move "Created" to http-status-text
+    end-write
+.
+
+process-get.
+    move email to mm-email
+    read member-master
+        invalid key
+            display "Not found: no member on file with email " function trim(email)
+            move 404 to http-status-code
+            move "Not Found" to http-status-text
+        not invalid key
+            if mm-status-removed
+                display "Not found: no member on file with email " function trim(email)
+                move 404 to http-status-code
+                move "Not Found" to http-status-text
+            else
+                display "Name " function trim(mm-name) " Email " function trim(mm-email)
+                    " Added " mm-date-added
+                move 200 to http-status-code
+                move "OK" to http-status-text
+            end-if
+    end-read
+.
+
+process-put.
+    move email to mm-email
+    read member-master
+        invalid key
+            display "Not found: no member on file with email " function trim(email)
+            move 404 to http-status-code
+            move "Not Found" to http-status-text
+        not invalid key
+            if mm-status-removed
+                display "Not found: no member on file with email " function trim(email)
+                move 404 to http-status-code
+                move "Not Found" to http-status-text
+            else
+                if function trim(new-email) not = spaces
+                        and function trim(new-email) not = function trim(email)
+                    perform rename-member
+                else
+                    perform amend-member-name
+                end-if
+            end-if
+    end-read
+.
+
+amend-member-name.
+    move mm-name to au-before-name
+    move mm-email to au-before-email
+    move mm-date-added to au-before-date-added
+    move mm-date-amended to au-before-date-amended
+    move mm-status to au-before-status
+
+    move name to mm-name
+    move function current-date(1:8) to mm-date-amended
+    rewrite member-record
+        invalid key
+            display "Unable to amend member with email " function trim(email)
+            move 500 to http-status-code
+            move "Internal Server Error" to http-status-text
+        not invalid key
+            display "I would amend the name to " name " for email " email
+            perform write-audit-entry
+            move 200 to http-status-code
+            move "OK" to http-status-text
+    end-rewrite
+.
+
+rename-member.
+    call "EMAILVALIDATE" using new-email email-is-valid email-validation-reason
+    if not email-is-ok
+        display "Rejected: " function trim(email-validation-reason)
+        move 400 to http-status-code
+        move "Bad Request" to http-status-text
+    else
+        move mm-name to au-before-name
+        move mm-email to au-before-email
+        move mm-date-added to au-before-date-added
+        move mm-date-amended to au-before-date-amended
+        move mm-status to au-before-status
+        move mm-date-added to hold-date-added
+
+        move new-email to mm-email
+        read member-master
+            invalid key
+                perform rename-member-execute
+            not invalid key
+                display "Rejected: member already exists with email " function trim(new-email)
+                move 409 to http-status-code
+                move "Conflict" to http-status-text
+        end-read
+    end-if
+.
+
+rename-member-execute.
+    move name to mm-name
+    move hold-date-added to mm-date-added
+    move function current-date(1:8) to mm-date-amended
+    set mm-status-active to true
+
+    move email to mm-email
+    delete member-master record
+        invalid key
+            display "Unable to rename member with email " function trim(email)
+            move 500 to http-status-code
+            move "Internal Server Error" to http-status-text
+        not invalid key
+            move new-email to mm-email
+            write member-record
+                invalid key
+                    display "Unable to rename member with email " function trim(email)
+                        " to " function trim(new-email)
+                    move 500 to http-status-code
+                    move "Internal Server Error" to http-status-text
+                not invalid key
+                    display "I would rename member " function trim(email)
+                        " to " function trim(new-email)
+                    perform write-audit-entry
+                    move 200 to http-status-code
+                    move "OK" to http-status-text
+            end-write
+    end-delete
+.
+
+process-delete.
+    move email to mm-email
+    read member-master
+        invalid key
+            display "Not found: no member on file with email " function trim(email)
+            move 404 to http-status-code
+            move "Not Found" to http-status-text
+        not invalid key
+            if mm-status-removed
+                display "Not found: no member on file with email " function trim(email)
+                move 404 to http-status-code
+                move "Not Found" to http-status-text
+            else
+                move mm-name to au-before-name
+                move mm-email to au-before-email
+                move mm-date-added to au-before-date-added
+                move mm-date-amended to au-before-date-amended
+                move mm-status to au-before-status
+
+                set mm-status-removed to true
+                move function current-date(1:8) to mm-date-amended
+                rewrite member-record
+                    invalid key
+                        display "Unable to remove member with email " function trim(email)
+                        move 500 to http-status-code
+                        move "Internal Server Error" to http-status-text
+                    not invalid key
+                        display "I would remove the member with email " email
+                        perform write-audit-entry
+                        move 200 to http-status-code
+                        move "OK" to http-status-text
+                end-rewrite
+            end-if
+    end-read
+.
+
+process-batch.
+    perform open-member-file
+    perform open-audit-log
+    perform read-checkpoint
+
+    open input batch-input
+    if not batch-file-ok
+        display "Unable to open batch input file " function trim(batch-input-file-name)
+        move 1 to batch-failure-count
+    else
+        move zero to batch-record-number
+        perform read-next-batch-record
+        perform skip-to-checkpoint
+            until batch-end-of-file or batch-record-number > checkpoint-record-number
+        perform process-remaining-batch-records until batch-end-of-file
+        close batch-input
+    end-if
+
+    perform close-audit-log
+    perform close-member-file
+    perform report-batch-summary
+.
+
+report-batch-summary.
+    display "Batch complete. Records processed: " batch-processed-count
+        " Failures: " batch-failure-count
+    if batch-failure-count > zero
+        move 1 to return-code
+    else
+        move 0 to return-code
+    end-if
+.
+
+read-checkpoint.
+    move zero to checkpoint-record-number
+    open input checkpoint-file
+    if checkpoint-file-ok
+        read checkpoint-file
+            not at end move checkpoint-record to checkpoint-record-number
+        end-read
+    end-if
+    close checkpoint-file
+.
+
+read-next-batch-record.
+    read batch-input
+        at end set batch-end-of-file to true
+        not at end add 1 to batch-record-number
+    end-read
+.
+
+skip-to-checkpoint.
+    perform read-next-batch-record
+.
+
+process-remaining-batch-records.
+    perform process-current-batch-record
+    perform read-next-batch-record
+.
+
+process-current-batch-record.
+    move br-command to command
+    move br-name to name
+    move br-email to email
+    move spaces to new-email
+    if command = http-method-put
+        move br-new-email to new-email
+    end-if
+
+    evaluate command
+        when http-method-post
+            perform process-post
+        when http-method-get
+            perform process-get
+        when http-method-put
+            perform process-put
+        when http-method-delete
+            perform process-delete
+        when http-method-find
+            perform process-find
+        when other
+            move 400 to http-status-code
+            move "Bad Request" to http-status-text
+            display "Rejected: unrecognised command " function trim(command)
     end-evaluate
+
+    add 1 to batch-processed-count
+    if http-status-code >= 400
+        add 1 to batch-failure-count
+    end-if
+
+    move batch-record-number to checkpoint-record-number
+    perform write-checkpoint
+.
+
+write-checkpoint.
+    move checkpoint-record-number to checkpoint-record
+    open output checkpoint-file
+    write checkpoint-record
+    close checkpoint-file
+.
+
+process-find.
+    move function upper-case(function trim(name)) to search-name-upper
+    move zero to find-match-count
+    move "N" to member-browse-eof-switch
+    move low-values to mm-email
+
+    start member-master key is not less than mm-email
+        invalid key
+            set member-browse-eof to true
+    end-start
+
+    if not member-browse-eof
+        perform read-next-member-for-find
+    end-if
+
+    perform evaluate-find-candidate until member-browse-eof
+
+    if find-match-count = zero
+        display "Not found: no member name matches " function trim(name)
+        move 404 to http-status-code
+        move "Not Found" to http-status-text
+    else
+        move 200 to http-status-code
+        move "OK" to http-status-text
+    end-if
+.
+
+read-next-member-for-find.
+    read member-master next record
+        at end set member-browse-eof to true
+    end-read
+.
+
+evaluate-find-candidate.
+    if mm-status-active
+        move function upper-case(function trim(mm-name)) to candidate-name-upper
+        perform test-name-contains-search
+        if substring-match-found
+            add 1 to find-match-count
+            display "Email " function trim(mm-email) " Name " function trim(mm-name)
+        end-if
+    end-if
+    perform read-next-member-for-find
+.
+
+test-name-contains-search.
+    move "N" to substring-match-switch
+    move function length(function trim(candidate-name-upper)) to candidate-length
+    move function length(function trim(search-name-upper)) to search-length
+
+    if search-length = zero
+        set substring-match-found to true
+    else
+        if search-length <= candidate-length
+            perform check-search-position
+                varying name-search-position from 1 by 1
+                until name-search-position > candidate-length - search-length + 1
+                   or substring-match-found
+        end-if
+    end-if
+.
+
+check-search-position.
+    if candidate-name-upper(name-search-position:search-length) =
+            search-name-upper(1:search-length)
+        set substring-match-found to true
+    end-if
 .
 
 end program eBAMS.
