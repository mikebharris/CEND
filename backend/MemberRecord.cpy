@@ -0,0 +1,8 @@
+01  member-record.
+    05  mm-email            pic x(100).
+    05  mm-name             pic x(100).
+    05  mm-date-added       pic 9(08).
+    05  mm-date-amended     pic 9(08).
+    05  mm-status           pic x(01).
+        88  mm-status-active    value "A".
+        88  mm-status-removed   value "D".
