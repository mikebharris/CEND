@@ -0,0 +1,14 @@
+01  audit-record.
+    05  au-timestamp            pic 9(14).
+    05  au-command              pic x(06).
+    05  au-email                pic x(100).
+    05  au-before-name          pic x(100).
+    05  au-before-email         pic x(100).
+    05  au-before-date-added    pic 9(08).
+    05  au-before-date-amended  pic 9(08).
+    05  au-before-status        pic x(01).
+    05  au-after-name           pic x(100).
+    05  au-after-email          pic x(100).
+    05  au-after-date-added     pic 9(08).
+    05  au-after-date-amended   pic 9(08).
+    05  au-after-status         pic x(01).
