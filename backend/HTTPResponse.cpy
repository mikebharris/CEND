@@ -0,0 +1,3 @@
+01  http-response.
+    05  http-status-code       pic 9(03) value zero.
+    05  http-status-text       pic x(40) value spaces.
