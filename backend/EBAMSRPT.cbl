@@ -0,0 +1,171 @@
+identification division.
+program-id. EBAMSRPT.
+
+environment division.
+    input-output section.
+    file-control.
+        select member-master assign to "MEMBERMS"
+            organization indexed
+            access mode sequential
+            record key mm-email
+            file status member-file-status.
+
+        select run-control assign to "EBAMSRPTCTL"
+            organization line sequential
+            file status run-control-status.
+
+data division.
+    file section.
+    fd  member-master.
+        copy MemberRecord.
+
+    fd  run-control.
+        01 run-control-record pic 9(08).
+
+    working-storage section.
+        01 member-file-status pic x(02) value spaces.
+            88 member-file-ok value "00".
+            88 member-file-eof value "10".
+
+        01 run-control-status pic x(02) value spaces.
+            88 run-control-ok value "00".
+
+        01 last-run-date pic 9(08) value zero.
+        01 today-date pic 9(08) value zero.
+
+        01 line-count pic 9(03) value zero.
+        01 page-number pic 9(03) value zero.
+        01 added-count pic 9(05) value zero.
+        01 amended-count pic 9(05) value zero.
+        01 removed-count pic 9(05) value zero.
+        01 total-count pic 9(05) value zero.
+
+        01 end-of-file-switch pic x(01) value "N".
+            88 end-of-file value "Y".
+
+        01 member-file-present-switch pic x(01) value "N".
+            88 member-file-present value "Y".
+
+        01 report-header-1 pic x(60) value spaces.
+        01 report-header-2 pic x(60) value spaces.
+        01 report-detail-line pic x(80) value spaces.
+
+procedure division.
+    perform initialize-report
+    if member-file-present
+        perform read-next-member
+        perform process-member until end-of-file
+    else
+        display "No member file found - nothing to report"
+    end-if
+    perform finalize-report
+    stop run
+.
+
+initialize-report.
+    open input member-master
+    if member-file-ok
+        set member-file-present to true
+    else
+        set end-of-file to true
+    end-if
+
+    open input run-control
+    if run-control-ok
+        read run-control
+            at end move zero to last-run-date
+            not at end move run-control-record to last-run-date
+        end-read
+    else
+        move zero to last-run-date
+    end-if
+    close run-control
+
+    move function current-date(1:8) to today-date
+    perform print-report-header
+.
+
+read-next-member.
+    read member-master next record
+        at end set end-of-file to true
+    end-read
+.
+
+process-member.
+    evaluate true
+        when mm-status-removed and mm-date-amended > last-run-date
+            perform print-removed-line
+        when mm-date-added > last-run-date
+            perform print-added-line
+        when mm-date-amended > last-run-date
+            perform print-amended-line
+    end-evaluate
+    perform read-next-member
+.
+
+print-added-line.
+    add 1 to added-count total-count
+    move spaces to report-detail-line
+    string "ADDED   " function trim(mm-email) " " function trim(mm-name)
+        " " mm-date-added
+        delimited by size into report-detail-line
+    perform print-detail-line
+.
+
+print-amended-line.
+    add 1 to amended-count total-count
+    move spaces to report-detail-line
+    string "AMENDED " function trim(mm-email) " " function trim(mm-name)
+        " " mm-date-amended
+        delimited by size into report-detail-line
+    perform print-detail-line
+.
+
+print-removed-line.
+    add 1 to removed-count total-count
+    move spaces to report-detail-line
+    string "REMOVED " function trim(mm-email) " " function trim(mm-name)
+        " " mm-date-amended
+        delimited by size into report-detail-line
+    perform print-detail-line
+.
+
+print-detail-line.
+    if line-count > 55
+        perform print-report-header
+    end-if
+    display function trim(report-detail-line)
+    add 1 to line-count
+.
+
+print-report-header.
+    add 1 to page-number
+    move zero to line-count
+    move spaces to report-header-1 report-header-2
+    string "EBAMS MEMBERSHIP REPORT" " - PAGE " page-number
+        delimited by size into report-header-1
+    string "CHANGES SINCE " last-run-date " AS AT " today-date
+        delimited by size into report-header-2
+    display function trim(report-header-1)
+    display function trim(report-header-2)
+    display "TYPE     EMAIL                     NAME                      DATE"
+    add 3 to line-count
+.
+
+finalize-report.
+    display " "
+    display "ADDED    " added-count
+    display "AMENDED  " amended-count
+    display "REMOVED  " removed-count
+    display "CONTROL TOTAL " total-count
+    if member-file-present
+        close member-master
+    end-if
+
+    move today-date to run-control-record
+    open output run-control
+    write run-control-record
+    close run-control
+.
+
+end program EBAMSRPT.
