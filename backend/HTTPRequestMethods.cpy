@@ -0,0 +1,5 @@
+01  http-method-post   pic x(6) value "post".
+01  http-method-get     pic x(6) value "get".
+01  http-method-put     pic x(6) value "put".
+01  http-method-delete  pic x(6) value "delete".
+01  http-method-find    pic x(6) value "find".
