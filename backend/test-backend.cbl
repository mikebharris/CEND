@@ -3,10 +3,14 @@ program-id. DENCTestBackend.
 
 data division.
     working-storage section.
-        01 command pic x(4) value spaces.
+        01 command pic x(6) value spaces.
         01 name pic x(100) value spaces.
         01 email pic x(100) value spaces.
 
+        01 email-is-valid pic x(01) value spaces.
+            88 email-is-ok value "Y".
+        01 email-validation-reason pic x(50) value spaces.
+
         copy HTTPRequestMethods.
 
 procedure division.
@@ -15,9 +19,18 @@ procedure division.
     accept email from argument-value
     evaluate command
         when HTTP-METHOD-POST
-            display "I would add a name of " name " and email of " email
+            call "EMAILVALIDATE" using email email-is-valid email-validation-reason
+            if not email-is-ok
+                display "Rejected: " function trim(email-validation-reason)
+            else
+                display "I would add a name of " name " and email of " email
+            end-if
         when HTTP-METHOD-GET
             display "Hello " function trim(name)
+        when HTTP-METHOD-PUT
+            display "I would amend the name to " name " for email " email
+        when HTTP-METHOD-DELETE
+            display "I would remove the member with email " email
     end-evaluate
 .
 
