@@ -0,0 +1,75 @@
+identification division.
+program-id. EMAILVALIDATE.
+
+data division.
+    working-storage section.
+        01 trimmed-email pic x(100) value spaces.
+        01 local-part pic x(100) value spaces.
+        01 domain-part pic x(100) value spaces.
+        01 embedded-spaces pic 9(03) value zero.
+        01 at-count pic 9(03) value zero.
+        01 dot-count pic 9(03) value zero.
+        01 trimmed-length pic 9(03) value zero.
+
+        01 validation-done pic x(01) value "N".
+            88 validation-is-done value "Y".
+
+    linkage section.
+        01 ev-email pic x(100).
+        01 ev-valid pic x(01).
+        01 ev-reason pic x(50).
+
+procedure division using ev-email ev-valid ev-reason.
+    move "Y" to ev-valid
+    move spaces to ev-reason
+    move "N" to validation-done
+    move function trim(ev-email) to trimmed-email
+    move function length(function trim(ev-email)) to trimmed-length
+
+    if trimmed-email = spaces
+        move "N" to ev-valid
+        move "Email address is blank" to ev-reason
+        set validation-is-done to true
+    end-if
+
+    if not validation-is-done
+        inspect trimmed-email(1:trimmed-length) tallying embedded-spaces for all " "
+        if embedded-spaces > 0
+            move "N" to ev-valid
+            move "Email address contains embedded spaces" to ev-reason
+            set validation-is-done to true
+        end-if
+    end-if
+
+    if not validation-is-done
+        inspect trimmed-email tallying at-count for all "@"
+        if at-count not = 1
+            move "N" to ev-valid
+            move "Email address must contain exactly one @" to ev-reason
+            set validation-is-done to true
+        end-if
+    end-if
+
+    if not validation-is-done
+        move spaces to local-part domain-part
+        unstring trimmed-email delimited by "@" into local-part domain-part
+        if function trim(local-part) = spaces
+            or function length(function trim(local-part)) > 64
+            move "N" to ev-valid
+            move "Email address local part is missing or too long" to ev-reason
+            set validation-is-done to true
+        end-if
+    end-if
+
+    if not validation-is-done
+        inspect domain-part tallying dot-count for all "."
+        if function trim(domain-part) = spaces or dot-count = 0
+            move "N" to ev-valid
+            move "Email address is missing a domain" to ev-reason
+            set validation-is-done to true
+        end-if
+    end-if
+
+    goback.
+
+end program EMAILVALIDATE.
